@@ -0,0 +1,29 @@
+      *> TRANREC.cpy
+      *> Fixed-width 80-byte transaction record layout shared by the
+      *> input and output records of BasicCobolExample.  COPY this
+      *> member twice, once per FD, REPLACING LEADING PREFIX with a
+      *> record-specific prefix (e.g. IN / OUT) so the input and
+      *> output copies of the layout get distinct data-names.
+      *>
+      *> Byte map (80 bytes total):
+      *>   1      prefix-record-type    H=header, D=data, T=trailer
+      *>   2-11   prefix-account-number data records only
+      *>   12-19  prefix-tran-date      YYYYMMDD, data records only
+      *>   20-21  prefix-tran-code      data records only
+      *>   2-11   prefix-trailer-count  trailer records only (redefines
+      *>                                the account-number/date/code
+      *>                                span above)
+      *>   22-32  prefix-amount         signed transaction amount
+      *>   33-80  prefix-description    free text
+       05  prefix-record-type      PIC X(1).
+           88  prefix-is-header    VALUE 'H'.
+           88  prefix-is-data      VALUE 'D'.
+           88  prefix-is-trailer   VALUE 'T'.
+       05  prefix-key-fields.
+           10  prefix-account-number  PIC X(10).
+           10  prefix-tran-date       PIC X(8).
+           10  prefix-tran-code       PIC X(2).
+       05  prefix-trailer-fields REDEFINES prefix-key-fields.
+           10  prefix-trailer-count   PIC 9(10).
+       05  prefix-amount            PIC S9(9)V99.
+       05  prefix-description       PIC X(48).
