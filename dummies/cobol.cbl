@@ -4,37 +4,844 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT input-file ASSIGN TO 'input.txt'
+           SELECT input-file ASSIGN TO ws-input-filename
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT output-file ASSIGN TO 'output.txt'
+      *> converted to an indexed file keyed on the natural business
+      *> key (account number + transaction date + transaction code)
+      *> from the TRANREC layout, so downstream consumers can look up
+      *> a transaction at random instead of only reading it straight
+      *> through (request 009).
+           SELECT output-file ASSIGN TO ws-output-filename
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS out-key-fields
+               FILE STATUS IS ws-output-status.
+           SELECT reject-file ASSIGN TO ws-reject-filename
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT report-file ASSIGN TO ws-report-filename
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT checkpoint-file ASSIGN TO ws-checkpoint-filename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-checkpoint-status.
+           SELECT audit-file ASSIGN TO ws-audit-filename
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  input-file.
        01  input-record.
-           05  input-data      PIC X(80).
+           COPY TRANREC REPLACING LEADING ==PREFIX== BY ==in==.
 
        FD  output-file.
        01  output-record.
-           05  output-data     PIC X(80).
+           COPY TRANREC REPLACING LEADING ==PREFIX== BY ==out==.
+
+       FD  reject-file.
+       01  reject-record.
+           05  rej-reason-code     PIC X(6).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  rej-reason-text     PIC X(32).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  rej-original-data   PIC X(80).
+
+       FD  report-file.
+       01  report-line         PIC X(132).
+
+      *> checkpoint-record also carries the cumulative control totals
+      *> as of the last checkpoint, so a restart run's eventual control
+      *> report reconciles against the whole logical run instead of
+      *> only the records processed since the restart (request 002,
+      *> reconciled with request 000's control totals).
+       FD  checkpoint-file.
+       01  checkpoint-record.
+           05  ckp-last-record-count   PIC 9(9).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  ckp-timestamp           PIC X(26).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  ckp-records-written     PIC 9(9).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  ckp-records-rejected    PIC 9(9).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  ckp-records-duplicate   PIC 9(9).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  ckp-header-records-seen PIC 9(9).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  ckp-trailer-records-seen     PIC 9(9).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  ckp-trailer-mismatch-count   PIC 9(9).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+           05  ckp-missing-trailer-count    PIC 9(9).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+      *> cumulative records-read as of the last file 2900-CHECK-
+      *> TRAILER-RECONCILIATION actually completed for, distinct from
+      *> ckp-last-record-count (which only proves the record was read,
+      *> not that its file's trailer was reconciled).
+           05  ckp-last-reconciled-count    PIC 9(9).
+           05  FILLER                  PIC X(1)   VALUE SPACE.
+      *> the space-separated list of input files this checkpoint was
+      *> taken against, so a restart run with a different/reordered
+      *> file list is caught instead of silently mis-skipping records.
+           05  ckp-input-file-list     PIC X(4000).
+
+      *> one line per input record processed, for audit/compliance
+      *> trace-back (request 007); aud-source-file matches the width of
+      *> ws-*-filename (request 006) so a long runtime-supplied input
+      *> path isn't silently truncated or made indistinguishable from
+      *> another long path sharing the same prefix.
+       FD  audit-file.
+       01  audit-record.
+           05  aud-timestamp       PIC X(26).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  aud-sequence        PIC 9(9).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  aud-source-file     PIC X(200).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  aud-disposition     PIC X(18).
 
        WORKING-STORAGE SECTION.
        01  ws-end-of-file      PIC X VALUE 'N'.
 
+      *> runtime-parameterized file names (request 006): every file
+      *> this program touches can be overridden at run time via
+      *> ACCEPT FROM ENVIRONMENT (the JCL-DD-override equivalent for a
+      *> non-mainframe run); each defaults to its original hardcoded
+      *> name when the environment variable is not set.
+       01  ws-output-filename          PIC X(200)
+               VALUE 'output.txt'.
+       01  ws-reject-filename          PIC X(200)
+               VALUE 'reject.txt'.
+       01  ws-report-filename          PIC X(200)
+               VALUE 'control_report.txt'.
+       01  ws-checkpoint-filename      PIC X(200)
+               VALUE 'checkpoint.dat'.
+       01  ws-audit-filename           PIC X(200)
+               VALUE 'audit_log.txt'.
+
+      *> multiple daily input files merged into one run (request 004)
+       01  ws-input-filename           PIC X(200) VALUE 'input.txt'.
+       01  ws-input-file-list          PIC X(4000).
+       01  ws-input-file-count         PIC 9(4)   VALUE 0.
+       01  ws-file-idx                 PIC 9(4)   VALUE 0.
+       01  ws-list-scan-pointer        PIC 9(4)   VALUE 1.
+       01  ws-one-filename             PIC X(200).
+       01  ws-input-file-table-area.
+           05  ws-input-file-table OCCURS 20 TIMES
+                   PIC X(200).
+       01  ws-input-files-skipped      PIC 9(9) VALUE 0.
+
+      *> normalized record of which input files this run actually
+      *> processed, persisted in checkpoint-file and re-checked on a
+      *> restart run so a changed file list is caught instead of
+      *> silently producing wrong skip decisions (request 002).
+       01  ws-input-file-manifest      PIC X(4000).
+       01  ws-last-checkpoint-manifest PIC X(4000).
+       01  ws-manifest-idx             PIC 9(4).
+       01  ws-manifest-pointer         PIC 9(4).
+
+      *> control totals for the reconciliation trailer (request 000)
+       01  ws-records-read     PIC 9(9) VALUE 0.
+       01  ws-records-written  PIC 9(9) VALUE 0.
+       01  ws-records-rejected PIC 9(9) VALUE 0.
+       01  ws-edited-count     PIC ZZZ,ZZZ,ZZ9.
+
+      *> duplicate-record detection across the whole merged input
+      *> stream, keyed on the transaction layout's natural key fields
+      *> (account number + transaction date + transaction code)
+      *> (request 008).
+       01  ws-records-duplicate        PIC 9(9) VALUE 0.
+       01  ws-dup-coverage-lost-count  PIC 9(9) VALUE 0.
+       01  ws-seen-key-count           PIC 9(9) VALUE 0.
+       01  ws-duplicate-flag           PIC X VALUE 'N'.
+           88  ws-key-is-duplicate     VALUE 'Y'.
+       01  ws-current-key              PIC X(20).
+       01  ws-dup-search-idx           PIC 9(9).
+       01  ws-seen-key-table-area.
+           05  ws-seen-key-table OCCURS 10000 TIMES
+                   PIC X(20).
+
+      *> basic shape validation for the reject/suspense routing
+      *> (request 001)
+       01  ws-valid-record-flag    PIC X VALUE 'Y'.
+           88  ws-record-is-valid  VALUE 'Y'.
+       01  ws-reject-reason-code   PIC X(6).
+       01  ws-reject-reason-text   PIC X(32).
+
+      *> header/trailer recognition (request 005): header and trailer
+      *> rows are stripped from the data stream; the trailer's stated
+      *> record count is cross-checked against what was actually read
+      *> from that input file.
+      *> audit log of every record processed, with timestamp and
+      *> disposition, keyed by input record sequence number
+      *> (request 007).
+       01  ws-audit-disposition        PIC X(18).
+
+       01  ws-header-records-seen      PIC 9(9) VALUE 0.
+       01  ws-trailer-records-seen     PIC 9(9) VALUE 0.
+       01  ws-trailer-mismatch-count   PIC 9(9) VALUE 0.
+       01  ws-missing-trailer-count    PIC 9(9) VALUE 0.
+       01  ws-file-data-count          PIC 9(9) VALUE 0.
+       01  ws-file-trailer-expected    PIC 9(10) VALUE 0.
+       01  ws-file-saw-trailer-flag    PIC X VALUE 'N'.
+           88  ws-file-saw-trailer     VALUE 'Y'.
+      *> cumulative ws-records-read as of the last time 2900 actually
+      *> ran for a file, persisted in checkpoint-file so a restart
+      *> knows precisely which files were already reconciled pre-crash
+      *> (request 002), as opposed to merely which records were read.
+       01  ws-last-reconciled-count    PIC 9(9) VALUE 0.
+
+      *> restart/checkpoint support (request 002): every N records the
+      *> current record number is saved to checkpoint-file; a restart
+      *> run reads it back and skips input already processed instead
+      *> of reprocessing the whole file from record one.
+       01  ws-restart-flag             PIC X VALUE 'N'.
+           88  ws-restart-requested    VALUE 'Y'.
+       01  ws-checkpoint-interval      PIC 9(9) VALUE 1000.
+       01  ws-last-checkpoint-count    PIC 9(9) VALUE 0.
+       01  ws-checkpoint-status        PIC XX.
+       01  ws-output-status            PIC XX.
+       01  ws-output-rescan-eof        PIC X VALUE 'N'.
+       01  ws-record-in-skip-flag      PIC X VALUE 'N'.
+           88  ws-record-in-skip       VALUE 'Y'.
+       01  ws-env-value                PIC X(200).
+
+       01  ws-current-date-time.
+           05  ws-cdt-year         PIC 9(4).
+           05  ws-cdt-month        PIC 9(2).
+           05  ws-cdt-day          PIC 9(2).
+           05  ws-cdt-hour         PIC 9(2).
+           05  ws-cdt-minute       PIC 9(2).
+           05  ws-cdt-second       PIC 9(2).
+           05  ws-cdt-hundredths   PIC 9(2).
+           05  FILLER              PIC X(9).
+       01  ws-timestamp-text       PIC X(26).
+
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN INPUT input-file
-           OPEN OUTPUT output-file
-           PERFORM UNTIL ws-end-of-file = 'Y'
-               READ input-file
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ALL-INPUT-FILES
+           CLOSE output-file
+           CLOSE reject-file
+           CLOSE audit-file
+           PERFORM 8000-WRITE-CONTROL-REPORT
+           PERFORM 6000-WRITE-CHECKPOINT
+           STOP RUN.
+
+      *> Accepts the restart/checkpoint-interval runtime options,
+      *> builds the list of input files for this run, and opens the
+      *> files that stay open across the whole merge: a restart run
+      *> reads the last checkpoint, confirms it matches this run's
+      *> input file list, then reopens output-file I-O and extends
+      *> reject-file/audit-file instead of starting them over.
+       1000-INITIALIZE.
+           MOVE SPACES TO ws-env-value
+           ACCEPT ws-env-value FROM ENVIRONMENT 'RESTART'
+           IF ws-env-value = 'Y' OR ws-env-value = 'y'
+               MOVE 'Y' TO ws-restart-flag
+           END-IF
+
+           MOVE SPACES TO ws-env-value
+           ACCEPT ws-env-value FROM ENVIRONMENT 'CHECKPOINT_INTERVAL'
+           IF ws-env-value NOT = SPACES
+               MOVE ws-env-value TO ws-checkpoint-interval
+           END-IF
+
+           MOVE SPACES TO ws-env-value
+           ACCEPT ws-env-value FROM ENVIRONMENT 'INPUT_FILE'
+           IF ws-env-value NOT = SPACES
+               MOVE ws-env-value TO ws-input-filename
+           END-IF
+
+           MOVE SPACES TO ws-input-file-list
+           ACCEPT ws-input-file-list FROM ENVIRONMENT 'INPUT_FILES'
+
+           MOVE SPACES TO ws-env-value
+           ACCEPT ws-env-value FROM ENVIRONMENT 'OUTPUT_FILE'
+           IF ws-env-value NOT = SPACES
+               MOVE ws-env-value TO ws-output-filename
+           END-IF
+
+           MOVE SPACES TO ws-env-value
+           ACCEPT ws-env-value FROM ENVIRONMENT 'REJECT_FILE'
+           IF ws-env-value NOT = SPACES
+               MOVE ws-env-value TO ws-reject-filename
+           END-IF
+
+           MOVE SPACES TO ws-env-value
+           ACCEPT ws-env-value FROM ENVIRONMENT 'CONTROL_REPORT_FILE'
+           IF ws-env-value NOT = SPACES
+               MOVE ws-env-value TO ws-report-filename
+           END-IF
+
+           MOVE SPACES TO ws-env-value
+           ACCEPT ws-env-value FROM ENVIRONMENT 'CHECKPOINT_FILE'
+           IF ws-env-value NOT = SPACES
+               MOVE ws-env-value TO ws-checkpoint-filename
+           END-IF
+
+           MOVE SPACES TO ws-env-value
+           ACCEPT ws-env-value FROM ENVIRONMENT 'AUDIT_FILE'
+           IF ws-env-value NOT = SPACES
+               MOVE ws-env-value TO ws-audit-filename
+           END-IF
+
+           MOVE 0 TO ws-last-checkpoint-count
+           MOVE SPACES TO ws-last-checkpoint-manifest
+           IF ws-restart-requested
+               OPEN INPUT checkpoint-file
+               IF ws-checkpoint-status = '00'
+                   READ checkpoint-file
+                       AT END
+                           MOVE 0 TO ws-last-checkpoint-count
+                       NOT AT END
+                           MOVE ckp-last-record-count
+                               TO ws-last-checkpoint-count
+                           MOVE ckp-input-file-list
+                               TO ws-last-checkpoint-manifest
+                           MOVE ckp-records-written
+                               TO ws-records-written
+                           MOVE ckp-records-rejected
+                               TO ws-records-rejected
+                           MOVE ckp-records-duplicate
+                               TO ws-records-duplicate
+                           MOVE ckp-header-records-seen
+                               TO ws-header-records-seen
+                           MOVE ckp-trailer-records-seen
+                               TO ws-trailer-records-seen
+                           MOVE ckp-trailer-mismatch-count
+                               TO ws-trailer-mismatch-count
+                           MOVE ckp-missing-trailer-count
+                               TO ws-missing-trailer-count
+                           MOVE ckp-last-reconciled-count
+                               TO ws-last-reconciled-count
+                   END-READ
+                   CLOSE checkpoint-file
+               END-IF
+           END-IF
+
+           PERFORM 1200-BUILD-INPUT-FILE-TABLE
+           PERFORM 1250-BUILD-INPUT-FILE-MANIFEST
+
+      *> A restart is only safe to skip-ahead on if it is rerun
+      *> against the same input files, in the same order, that the
+      *> checkpoint was taken against; otherwise the record-count
+      *> skip test is meaningless and risks silently dropping or
+      *> duplicating records (request 002).
+           IF ws-restart-requested AND ws-last-checkpoint-count > 0
+               AND ws-input-file-manifest
+                   NOT = ws-last-checkpoint-manifest
+               DISPLAY 'BasicCobolExample: restart input file list '
+                   'does not match the checkpointed run - refusing '
+                   'to restart to avoid wrong skip/duplicate output'
+               STOP RUN
+           END-IF
+
+      *> output-file is indexed (request 009), so a restart reopens it
+      *> I-O to add more records by key instead of EXTEND, which only
+      *> applies to sequential files; reject-file and audit-file are
+      *> still line sequential and extend as before.
+           IF ws-restart-requested AND ws-last-checkpoint-count > 0
+               OPEN I-O output-file
+               IF ws-output-status NOT = '00'
+                   DISPLAY 'BasicCobolExample: unable to open '
+                       ws-output-filename
+                       ' I-O for restart, file status '
+                       ws-output-status
+                   STOP RUN
+               END-IF
+               PERFORM 1300-REBUILD-DUPLICATE-KEY-TABLE-FROM-OUTPUT
+               OPEN EXTEND reject-file
+               OPEN EXTEND audit-file
+           ELSE
+               OPEN OUTPUT output-file
+               IF ws-output-status NOT = '00'
+                   DISPLAY 'BasicCobolExample: unable to open '
+                       ws-output-filename
+                       ', file status ' ws-output-status
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT reject-file
+               OPEN OUTPUT audit-file
+           END-IF.
+
+      *> Splits a space-separated INPUT_FILES list (if supplied) into
+      *> ws-input-file-table so several daily source-system files can
+      *> be merged into one run instead of hand-concatenating them
+      *> first; otherwise the table is just the single input file name
+      *> (request 004).
+       1200-BUILD-INPUT-FILE-TABLE.
+           MOVE 0 TO ws-input-file-count
+           IF ws-input-file-list = SPACES
+               ADD 1 TO ws-input-file-count
+               MOVE ws-input-filename
+                   TO ws-input-file-table(ws-input-file-count)
+           ELSE
+               MOVE 1 TO ws-list-scan-pointer
+               PERFORM UNTIL ws-list-scan-pointer >
+                       LENGTH OF ws-input-file-list
+                   UNSTRING ws-input-file-list DELIMITED BY ALL SPACES
+                       INTO ws-one-filename
+                       WITH POINTER ws-list-scan-pointer
+                   END-UNSTRING
+                   IF ws-one-filename NOT = SPACES
+                       IF ws-input-file-count < 20
+                           ADD 1 TO ws-input-file-count
+                           MOVE ws-one-filename
+                               TO ws-input-file-table
+                                   (ws-input-file-count)
+                       ELSE
+                           ADD 1 TO ws-input-files-skipped
+                       END-IF
+                   END-IF
+                   MOVE SPACES TO ws-one-filename
+               END-PERFORM
+           END-IF.
+
+      *> Builds a single space-separated manifest string from
+      *> ws-input-file-table so the exact set and order of input files
+      *> used by this run can be persisted in checkpoint-file and
+      *> compared against on a later restart (request 002).
+       1250-BUILD-INPUT-FILE-MANIFEST.
+           MOVE SPACES TO ws-input-file-manifest
+           MOVE 1 TO ws-manifest-pointer
+           PERFORM VARYING ws-manifest-idx FROM 1 BY 1
+                   UNTIL ws-manifest-idx > ws-input-file-count
+               STRING ws-input-file-table(ws-manifest-idx)
+                       DELIMITED BY SPACE
+                   ' ' DELIMITED BY SIZE
+                   INTO ws-input-file-manifest
+                   WITH POINTER ws-manifest-pointer
+               END-STRING
+           END-PERFORM.
+
+      *> Repopulates ws-seen-key-table from the keys already present in
+      *> output-file on a restart, since a fresh run's table otherwise
+      *> starts empty and cannot catch a post-checkpoint record that
+      *> collides with a key written before the crash (request 002
+      *> restart safety, reconciled with request 008's in-memory
+      *> dedup table). A key only ever needed protecting here if it was
+      *> actually written, so scanning output-file's own keys - rather
+      *> than the audit log - is the correct source of truth.
+       1300-REBUILD-DUPLICATE-KEY-TABLE-FROM-OUTPUT.
+           MOVE 'N' TO ws-output-rescan-eof
+           MOVE LOW-VALUES TO out-key-fields
+           START output-file KEY IS NOT LESS THAN out-key-fields
+               INVALID KEY
+                   MOVE 'Y' TO ws-output-rescan-eof
+           END-START
+           PERFORM UNTIL ws-output-rescan-eof = 'Y'
+               READ output-file NEXT RECORD
                    AT END
-                       MOVE 'Y' TO ws-end-of-file
+                       MOVE 'Y' TO ws-output-rescan-eof
                    NOT AT END
-                       MOVE input-record TO output-record
-                       WRITE output-record
+                       IF ws-seen-key-count < 10000
+                           ADD 1 TO ws-seen-key-count
+                           MOVE out-key-fields
+                               TO ws-seen-key-table(ws-seen-key-count)
+                       ELSE
+                           ADD 1 TO ws-dup-coverage-lost-count
+                       END-IF
                END-READ
+           END-PERFORM.
+
+      *> Processes each input file in turn, copying/validating its
+      *> data records into the single shared output.txt (request 004).
+       2000-PROCESS-ALL-INPUT-FILES.
+           PERFORM VARYING ws-file-idx FROM 1 BY 1
+                   UNTIL ws-file-idx > ws-input-file-count
+               MOVE ws-input-file-table(ws-file-idx)
+                   TO ws-input-filename
+               MOVE 'N' TO ws-end-of-file
+               MOVE 0 TO ws-file-data-count
+               MOVE 0 TO ws-file-trailer-expected
+               MOVE 'N' TO ws-file-saw-trailer-flag
+               OPEN INPUT input-file
+               PERFORM UNTIL ws-end-of-file = 'Y'
+                   READ input-file
+                       AT END
+                           MOVE 'Y' TO ws-end-of-file
+                       NOT AT END
+                           ADD 1 TO ws-records-read
+                           PERFORM 2200-HANDLE-ONE-RECORD
+                   END-READ
+               END-PERFORM
+      *> ws-last-reconciled-count only advances past a file once 2900
+      *> has actually run for it (below), never merely because its
+      *> last record was read - a checkpoint taken between reading the
+      *> trailer and reaching this PERFORM (request 002's periodic
+      *> checkpoint can land anywhere) must not be mistaken for proof
+      *> that this file's trailer was reconciled, or a genuine mismatch
+      *> could be silently lost on restart (request 005).
+               IF NOT (ws-restart-requested
+                       AND ws-records-read <= ws-last-reconciled-count)
+                   PERFORM 2900-CHECK-TRAILER-RECONCILIATION
+                   MOVE ws-records-read TO ws-last-reconciled-count
+               END-IF
+               CLOSE input-file
+           END-PERFORM.
+
+      *> Recognizes leading header and trailing trailer control rows
+      *> so they are not copied through as if they were data; data
+      *> records fall through to the normal restart/validate/route
+      *> handling (request 005, on top of request 002's restart skip).
+       2200-HANDLE-ONE-RECORD.
+      *> ws-file-data-count and ws-file-trailer-expected are purely
+      *> per-file trailer reconciliation bookkeeping (2900-CHECK-
+      *> TRAILER-RECONCILIATION below) - every input file is always
+      *> read start to end regardless of restart, so they are tracked
+      *> unconditionally; only the header/trailer *control totals*, the
+      *> audit trail, and the data record's routing are restart-skip
+      *> sensitive, since a record inside the checkpoint skip window
+      *> already has its true disposition recorded in audit-file from
+      *> the pre-crash run - writing it again here would leave two
+      *> contradictory audit lines for the same sequence number.
+           IF ws-restart-requested
+               AND ws-records-read <= ws-last-checkpoint-count
+               MOVE 'Y' TO ws-record-in-skip-flag
+           ELSE
+               MOVE 'N' TO ws-record-in-skip-flag
+           END-IF
+           EVALUATE TRUE
+               WHEN in-is-header
+                   IF NOT ws-record-in-skip
+                       ADD 1 TO ws-header-records-seen
+                       MOVE 'HEADER-SKIPPED' TO ws-audit-disposition
+                       PERFORM 7100-WRITE-AUDIT-RECORD
+                   END-IF
+               WHEN in-is-trailer
+                   MOVE 'Y' TO ws-file-saw-trailer-flag
+                   MOVE in-trailer-count TO ws-file-trailer-expected
+                   IF NOT ws-record-in-skip
+                       ADD 1 TO ws-trailer-records-seen
+                       MOVE 'TRAILER-SKIPPED' TO ws-audit-disposition
+                       PERFORM 7100-WRITE-AUDIT-RECORD
+                   END-IF
+               WHEN OTHER
+                   ADD 1 TO ws-file-data-count
+                   IF NOT ws-record-in-skip
+                       PERFORM 2300-VALIDATE-AND-ROUTE-RECORD
+                   END-IF
+           END-EVALUATE
+           IF FUNCTION MOD(ws-records-read, ws-checkpoint-interval) = 0
+               PERFORM 6000-WRITE-CHECKPOINT
+           END-IF.
+
+      *> Flags a mismatch instead of silently accepting it when the
+      *> trailer's stated record count disagrees with the number of
+      *> data records actually read from this input file; also flags a
+      *> file that ends without ever seeing a trailer row at all, the
+      *> classic symptom of a truncated feed, instead of treating a
+      *> dropped trailer the same as "nothing to check" (request 005).
+       2900-CHECK-TRAILER-RECONCILIATION.
+           IF ws-file-saw-trailer
+               IF ws-file-trailer-expected NOT = ws-file-data-count
+                   ADD 1 TO ws-trailer-mismatch-count
+               END-IF
+           ELSE
+               ADD 1 TO ws-missing-trailer-count
+           END-IF.
+
+      *> Validates the shape of the transaction record and routes it
+      *> to output-file when it looks sound, or to the reject/suspense
+      *> file with a reason code otherwise (request 001).
+       2300-VALIDATE-AND-ROUTE-RECORD.
+           PERFORM 2310-VALIDATE-RECORD
+           IF ws-record-is-valid
+               PERFORM 2320-CHECK-DUPLICATE-KEY
+               IF ws-key-is-duplicate
+                   ADD 1 TO ws-records-duplicate
+                   MOVE 'DUPLICATE-SKIP' TO ws-audit-disposition
+               ELSE
+      *> 5000-WRITE-OUTPUT-RECORD sets ws-audit-disposition itself,
+      *> since the WRITE's INVALID KEY handling there can still turn a
+      *> record that reached this point into a duplicate-skip (file
+      *> status '22') or a reject (genuine write error) instead of the
+      *> COPIED outcome assumed here.
+                   PERFORM 5000-WRITE-OUTPUT-RECORD
+               END-IF
+           ELSE
+               MOVE ws-reject-reason-code TO rej-reason-code
+               MOVE ws-reject-reason-text TO rej-reason-text
+               MOVE input-record           TO rej-original-data
+               WRITE reject-record
+               ADD 1 TO ws-records-rejected
+               MOVE 'REJECTED' TO ws-audit-disposition
+           END-IF
+           PERFORM 7100-WRITE-AUDIT-RECORD.
+
+      *> Linear-searches the keys seen so far this run (across all
+      *> merged input files) for the current record's natural business
+      *> key; remembers the key if it is new (request 008).
+       2320-CHECK-DUPLICATE-KEY.
+           MOVE in-key-fields TO ws-current-key
+           MOVE 'N' TO ws-duplicate-flag
+           PERFORM VARYING ws-dup-search-idx FROM 1 BY 1
+                   UNTIL ws-dup-search-idx > ws-seen-key-count
+               IF ws-seen-key-table(ws-dup-search-idx) = ws-current-key
+                   MOVE 'Y' TO ws-duplicate-flag
+                   EXIT PERFORM
+               END-IF
            END-PERFORM
-           CLOSE input-file
-           CLOSE output-file
-           STOP RUN.
+           IF NOT ws-key-is-duplicate
+               IF ws-seen-key-count < 10000
+                   ADD 1 TO ws-seen-key-count
+                   MOVE ws-current-key
+                       TO ws-seen-key-table(ws-seen-key-count)
+               ELSE
+                   ADD 1 TO ws-dup-coverage-lost-count
+               END-IF
+           END-IF.
+
+      *> Basic shape rules: the row must be non-blank, carry a
+      *> non-blank account number, an 8-digit numeric date, and an
+      *> alphabetic transaction code.
+       2310-VALIDATE-RECORD.
+           MOVE 'Y' TO ws-valid-record-flag
+           MOVE SPACES TO ws-reject-reason-code
+           MOVE SPACES TO ws-reject-reason-text
+           IF input-record = SPACES
+               MOVE 'N' TO ws-valid-record-flag
+               MOVE 'BLANK' TO ws-reject-reason-code
+               MOVE 'input record is blank' TO ws-reject-reason-text
+           ELSE
+               IF in-account-number = SPACES
+                   MOVE 'N' TO ws-valid-record-flag
+                   MOVE 'NOACCT' TO ws-reject-reason-code
+                   MOVE 'account number is blank'
+                       TO ws-reject-reason-text
+               ELSE
+                   IF in-tran-date NOT NUMERIC
+                       MOVE 'N' TO ws-valid-record-flag
+                       MOVE 'BADDTE' TO ws-reject-reason-code
+                       MOVE 'transaction date not numeric'
+                           TO ws-reject-reason-text
+                   ELSE
+                       IF in-tran-code NOT ALPHABETIC
+                           MOVE 'N' TO ws-valid-record-flag
+                           MOVE 'BADCDE' TO ws-reject-reason-code
+                           MOVE 'transaction code not alphabetic'
+                               TO ws-reject-reason-text
+                       ELSE
+                           IF in-amount NOT NUMERIC
+                               MOVE 'N' TO ws-valid-record-flag
+                               MOVE 'BADAMT' TO ws-reject-reason-code
+                               MOVE 'transaction amount not numeric'
+                                   TO ws-reject-reason-text
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Builds the output record field-by-field from the transaction
+      *> layout (request 003) rather than moving the 80-byte record as
+      *> an opaque unit.
+      *> output-file is keyed on out-key-fields (request 009); the
+      *> in-memory duplicate check (request 008) already keeps the
+      *> same key from being written twice, so INVALID KEY here is a
+      *> safety net, not the primary defense.
+       5000-WRITE-OUTPUT-RECORD.
+           MOVE 'D'               TO out-record-type
+           MOVE in-account-number TO out-account-number
+           MOVE in-tran-date      TO out-tran-date
+           MOVE in-tran-code      TO out-tran-code
+           MOVE in-amount         TO out-amount
+           MOVE in-description    TO out-description
+           WRITE output-record
+               INVALID KEY
+                   IF ws-output-status = '22'
+                       ADD 1 TO ws-records-duplicate
+                       MOVE 'DUPLICATE-SKIP' TO ws-audit-disposition
+                   ELSE
+                       PERFORM 5100-REJECT-FAILED-WRITE
+                   END-IF
+               NOT INVALID KEY
+                   IF ws-output-status = '00'
+                       ADD 1 TO ws-records-written
+                       MOVE 'COPIED' TO ws-audit-disposition
+                   ELSE
+      *> a non-key I/O failure (disk full, permission error, etc.)
+      *> does not raise INVALID KEY, so it falls through to here; it
+      *> must still be caught and rejected rather than credited as a
+      *> successful write request 000's reconciliation relies on.
+                       PERFORM 5100-REJECT-FAILED-WRITE
+                   END-IF
+           END-WRITE.
+
+      *> Shared failure path for 5000-WRITE-OUTPUT-RECORD: routes the
+      *> record to reject-file with the current ws-output-status
+      *> surfaced as the reason, whether the WRITE raised INVALID KEY
+      *> or silently failed with a non-key I/O status.
+       5100-REJECT-FAILED-WRITE.
+           MOVE 'WRTERR' TO ws-reject-reason-code
+           STRING 'output file write error, status '
+               ws-output-status DELIMITED BY SIZE
+               INTO ws-reject-reason-text
+           END-STRING
+           MOVE ws-reject-reason-code TO rej-reason-code
+           MOVE ws-reject-reason-text TO rej-reason-text
+           MOVE input-record TO rej-original-data
+           WRITE reject-record
+           ADD 1 TO ws-records-rejected
+           MOVE 'REJECTED' TO ws-audit-disposition.
+
+      *> Builds a human-readable YYYY-MM-DD HH:MM:SS timestamp into
+      *> ws-timestamp-text, shared by the control report and the
+      *> checkpoint file.
+       7000-BUILD-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO ws-current-date-time
+           STRING
+               ws-cdt-year      DELIMITED BY SIZE
+               '-'              DELIMITED BY SIZE
+               ws-cdt-month     DELIMITED BY SIZE
+               '-'              DELIMITED BY SIZE
+               ws-cdt-day       DELIMITED BY SIZE
+               ' '              DELIMITED BY SIZE
+               ws-cdt-hour      DELIMITED BY SIZE
+               ':'              DELIMITED BY SIZE
+               ws-cdt-minute    DELIMITED BY SIZE
+               ':'              DELIMITED BY SIZE
+               ws-cdt-second    DELIMITED BY SIZE
+               INTO ws-timestamp-text
+           END-STRING.
+
+      *> Writes one audit-trail line for the record just processed,
+      *> keyed by its input sequence number (ws-records-read), with
+      *> the source file it came from and how it was disposed of
+      *> (request 007).
+       7100-WRITE-AUDIT-RECORD.
+           PERFORM 7000-BUILD-TIMESTAMP
+           MOVE ws-timestamp-text  TO aud-timestamp
+           MOVE ws-records-read    TO aud-sequence
+           MOVE ws-input-filename  TO aud-source-file
+           MOVE ws-audit-disposition TO aud-disposition
+           WRITE audit-record.
+
+      *> Overwrites the small checkpoint file with how far the input
+      *> has been processed, so a rerun after an abend can resume
+      *> from here instead of reprocessing the whole file (request 002).
+       6000-WRITE-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           IF ws-checkpoint-status NOT = '00'
+               DISPLAY 'BasicCobolExample: unable to open '
+                   ws-checkpoint-filename
+                   ' for checkpoint write, file status '
+                   ws-checkpoint-status
+               STOP RUN
+           END-IF
+           MOVE ws-records-read TO ckp-last-record-count
+           PERFORM 7000-BUILD-TIMESTAMP
+           MOVE ws-timestamp-text TO ckp-timestamp
+           MOVE ws-input-file-manifest TO ckp-input-file-list
+           MOVE ws-records-written TO ckp-records-written
+           MOVE ws-records-rejected TO ckp-records-rejected
+           MOVE ws-records-duplicate TO ckp-records-duplicate
+           MOVE ws-header-records-seen TO ckp-header-records-seen
+           MOVE ws-trailer-records-seen TO ckp-trailer-records-seen
+           MOVE ws-trailer-mismatch-count TO ckp-trailer-mismatch-count
+           MOVE ws-missing-trailer-count TO ckp-missing-trailer-count
+           MOVE ws-last-reconciled-count TO ckp-last-reconciled-count
+           WRITE checkpoint-record
+           IF ws-checkpoint-status NOT = '00'
+               DISPLAY 'BasicCobolExample: checkpoint write to '
+                   ws-checkpoint-filename
+                   ' failed, file status ' ws-checkpoint-status
+               STOP RUN
+           END-IF
+           CLOSE checkpoint-file.
+
+      *> Prints a small control report (record counts in/out, run
+      *> date/time) so the job can be reconciled against the upstream
+      *> feed's count before output.txt is released downstream.
+       8000-WRITE-CONTROL-REPORT.
+           PERFORM 7000-BUILD-TIMESTAMP
+
+           OPEN OUTPUT report-file
+
+           MOVE SPACES TO report-line
+           STRING 'BasicCobolExample control report - run '
+               ws-timestamp-text DELIMITED BY SIZE
+               INTO report-line
+           END-STRING
+           WRITE report-line
+
+           MOVE SPACES TO report-line
+           WRITE report-line
+
+           MOVE ws-records-read TO ws-edited-count
+           MOVE SPACES TO report-line
+           STRING 'Records read:    ' ws-edited-count DELIMITED BY SIZE
+               INTO report-line
+           END-STRING
+           WRITE report-line
+
+           MOVE ws-records-written TO ws-edited-count
+           MOVE SPACES TO report-line
+           STRING 'Records written: ' ws-edited-count DELIMITED BY SIZE
+               INTO report-line
+           END-STRING
+           WRITE report-line
+
+           MOVE ws-records-rejected TO ws-edited-count
+           MOVE SPACES TO report-line
+           STRING 'Records rejected:' ws-edited-count DELIMITED BY SIZE
+               INTO report-line
+           END-STRING
+           WRITE report-line
+
+           MOVE ws-records-duplicate TO ws-edited-count
+           MOVE SPACES TO report-line
+           STRING 'Duplicate records skipped:' ws-edited-count
+               DELIMITED BY SIZE
+               INTO report-line
+           END-STRING
+           WRITE report-line
+
+           MOVE ws-dup-coverage-lost-count TO ws-edited-count
+           MOVE SPACES TO report-line
+           STRING 'Dup-check coverage lost (table full):'
+               ws-edited-count DELIMITED BY SIZE
+               INTO report-line
+           END-STRING
+           WRITE report-line
+
+           MOVE ws-input-files-skipped TO ws-edited-count
+           MOVE SPACES TO report-line
+           STRING 'Input files skipped (table full):' ws-edited-count
+               DELIMITED BY SIZE
+               INTO report-line
+           END-STRING
+           WRITE report-line
+
+           MOVE ws-header-records-seen TO ws-edited-count
+           MOVE SPACES TO report-line
+           STRING 'Header records seen:  ' ws-edited-count
+               DELIMITED BY SIZE
+               INTO report-line
+           END-STRING
+           WRITE report-line
+
+           MOVE ws-trailer-records-seen TO ws-edited-count
+           MOVE SPACES TO report-line
+           STRING 'Trailer records seen: ' ws-edited-count
+               DELIMITED BY SIZE
+               INTO report-line
+           END-STRING
+           WRITE report-line
+
+           MOVE ws-trailer-mismatch-count TO ws-edited-count
+           MOVE SPACES TO report-line
+           STRING 'Trailer count mismatches: ' ws-edited-count
+               DELIMITED BY SIZE
+               INTO report-line
+           END-STRING
+           WRITE report-line
+
+           MOVE ws-missing-trailer-count TO ws-edited-count
+           MOVE SPACES TO report-line
+           STRING 'Files missing a trailer: ' ws-edited-count
+               DELIMITED BY SIZE
+               INTO report-line
+           END-STRING
+           WRITE report-line
+
+           CLOSE report-file.
